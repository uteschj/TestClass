@@ -5,6 +5,7 @@
        SPECIAL-NAMES.
        REPOSITORY.
            CLASS CLASS-STRING AS "System.String"
+           CLASS CLASS-HISTORYLIST AS "System.Collections.ArrayList"
            .
        OBJECT.
        
@@ -21,38 +22,88 @@
            Select OPTIONAL dayFile
                Assign to dID
                Organization is indexed access mode is dynamic
-               record key is daykey1 
+               record key is daykey1
                alternate key is daykey2 with duplicates
                alternate key is dayKey3a, daykey3b, daykey3c
-                                        with duplicates  
-               file status is dStatus     
+                                        with duplicates
+               alternate key is dayDate with duplicates
+               alternate key is dayInv with duplicates
+               file status is dStatus
                Lock mode is manual with lock on MULTIPLE RECORDS.
-               
+
+           Select OPTIONAL PurgeFile2
+               Assign to pID2
+               Organization is relative access mode is dynamic
+               relative key is pRelkey2  file status is pStatus2.
+
+           Select OPTIONAL ExportFile2
+               Assign to exID2
+               Organization is line sequential
+               file status is exStatus2.
+
+           Select OPTIONAL CkptFile2
+               Assign to ckID2
+               Organization is relative access mode is dynamic
+               relative key is ckRelkey2  file status is ckStatus2.
+
+           Select OPTIONAL SeqFile2
+               Assign to seqID2
+               Organization is relative access mode is dynamic
+               relative key is seqRelkey2  file status is seqStatus2.
+
        DATA DIVISION.
-       
+
        File SECTION.
-          
+
        FD  HistFile2.
        COPY TSFDHIST.
-       
+
        FD  dayFile.
        COPY TSFDDAY.
-       
+
+       FD  PurgeFile2.
+       COPY TSFDHIST REPLACING LEADING ==hist== BY ==purge==.
+
+       FD  ExportFile2.
+       01  exportRec2           pic x(132).
+
+       FD  CkptFile2.
+       01  ckptRec2.
+         02  ckptHrelkey2       PIC 9(8) COMP-5.
+         02  ckptTrailerFlag    PIC X VALUE "N".
+
+       FD  SeqFile2.
+       01  seqRec2.
+         02  seqNextKey2        PIC 9(8) COMP-5.
+
        WORKING-STORAGE SECTION.
-       
+
        01  hRelkey2          PIC 9(8) COMP-5.
        01  hStatus2          pic 9(2) value zero.
-       01  hID2              pic x(255) value "C:\Sam\MFG.h10".   *> "C:\SAM\mfg.h10".
-       01  hOpenSW2          pic 9 comp-5 value zero.     
-         
-         
+      *    no baked-in path here - every method sets hID2 from its
+      *    historyFilePath/historyFile parameter before opening, and
+      *    callers source that parameter from their own startup config.
+       01  hID2              pic x(255) value space.
+       01  hOpenSW2          pic 9 comp-5 value zero.
+
+
        01 dStatus.
          02  dStatus1           pic x value space.
-         02  dStatus2           pic x value space. 
-       01  dID                  pic x(255) value "C:\TRS\trs.Day".
-       01  dOpenSW              pic 9 comp-5 value zero.  
-       
-         
+         02  dStatus2           pic x value space.
+       01  dID                  pic x(255) value space.
+       01  dOpenSW              pic 9 comp-5 value zero.
+       01  pRelkey2          PIC 9(8) COMP-5.
+       01  pStatus2          pic 9(2) value zero.
+       01  pID2              pic x(255) value space.
+       01  exStatus2         pic 9(2) value zero.
+       01  exID2             pic x(255) value space.
+       01  ckRelkey2         PIC 9(8) COMP-5.
+       01  ckStatus2         pic 9(2) value zero.
+       01  ckID2             pic x(255) value space.
+       01  seqRelkey2        PIC 9(8) COMP-5.
+       01  seqStatus2        pic 9(2) value zero.
+       01  seqID2            pic x(255) value space.
+
        PROCEDURE DIVISION.
       
        METHOD-ID. READHISTORY AS "ReadHistory".
@@ -60,33 +111,79 @@
        WORKING-STORAGE SECTION.
        01  wChar            pic x value space.
        01  WS-EOF           pic A(1).
-       
+       01  WS-HistLine      pic x(120).
+       01  WS-EditAmt       pic -(11)9.99.
+       01  rowString        OBJECT REFERENCE CLASS-STRING.
+
        LINKAGE SECTION.
-       01  ret                  OBJECT REFERENCE CLASS-STRING.
+       01  historyList          OBJECT REFERENCE CLASS-HISTORYLIST.
        01  historyFile          OBJECT REFERENCE CLASS-STRING.
-      
-       PROCEDURE DIVISION USING BY VALUE historyFile  RETURNING ret.
+
+       PROCEDURE DIVISION USING BY VALUE historyFile
+               RETURNING historyList.
            SET hID2 to historyFile
-           set ret to "finished"    
+           INVOKE CLASS-HISTORYLIST "new" RETURNING historyList
            if hOpenSW2 = ZERO
                open input HistFile2
-           END-IF    
+               if hStatus2 not = "00" and hStatus2 not = "05"
+                   display "ReadHistory: open fail " hStatus2
+                   stop run
+               end-if
                move 1 to hOpenSW2
-               move 1 to hRelkey2 
+           END-IF
+               move 1 to hRelkey2
                start histFile2 key = hRelkey2
-                 invalid KEY    
+                 invalid KEY
                    move "Y" to ws-eof
                    CLOSE HistFile2
-                   move zero to hOpenSW2    
-               end-start 
-           
-           PERFORM until WS-EOF = "Y"   
-               READ HistFile2 next record at end 
+                   move zero to hOpenSW2
+               end-start
+
+           PERFORM until WS-EOF = "Y"
+               READ HistFile2 next record at end
                    MOVE "Y" to WS-EOF
-      *                CLOSE HistFile
-                       exit method
+               NOT AT END
+                   if hStatus2 not = "00"
+                       display "ReadHistory: read fail " hStatus2
+                       stop run
+                   end-if
+      *            hand each record back to the caller as a delimited
+      *            row so it can build a report or feed a grid, instead
+      *            of this method only being useful for counting.
+      *            histAmt is signed DISPLAY (overpunched sign in its
+      *            last byte) - STRING it straight in and a negative
+      *            amount comes out as a mangled digit, not a minus
+      *            sign, so move it through a numeric-edited field
+      *            first.
+                   move histAmt to WS-EditAmt
+                   STRING
+                       histGen       DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histSub       DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histInv       DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histDate      DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histRef       DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histJr        DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histIntroUser DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EditAmt) DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histDesc      DELIMITED BY SIZE
+                       INTO WS-HistLine
+                   END-STRING
+                   SET rowString to WS-HistLine
+                   INVOKE historyList "Add" USING BY VALUE rowString
                END-READ
            END-PERFORM
+           if hOpenSW2 not = ZERO
+               CLOSE HistFile2
+               move zero to hOpenSW2
+           end-if
        END METHOD READHISTORY.
       
        
@@ -104,6 +201,10 @@
            SET hID2 to historyFile
            if hOpenSW2 = ZERO
                open output HistFile2
+               if hStatus2 not = "00"
+                   display "CreateHistory: open fail " hStatus2
+                   stop run
+               end-if
            END-IF
            move zero to hrelkey2
            perform until hRelkey2 = 10000000
@@ -119,15 +220,277 @@
                MOVE "Description"   to histDesc
                MOVE 8.99            to histAmt
                MOVE "Extra"         to histExtra
+               MOVE zero            to histLinkSub
                write histRec
                end-write
+               if hStatus2 not = "00"
+                   display "CreateHistory: write fail " hStatus2
+                   stop run
+               end-if
            END-PERFORM.
-      
+
            close HistFile2
-           move zero to hOpenSW2         
+           move zero to hOpenSW2
        END METHOD CREATEHISTORY.
-       
-       
+
+
+       METHOD-ID. ADDHISTORYRECORD AS "AddHistoryRecord".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  historyFile       OBJECT REFERENCE CLASS-STRING.
+       01  historySeqPath    OBJECT REFERENCE CLASS-STRING.
+       01  invoiceIn         PIC 9(12).
+       01  dateIn            PIC 9(8).
+       01  refIn             PIC 9(9).
+       01  journalIn         PIC 9(3).
+       01  userIn            PIC 9(3).
+       01  descIn            PIC X(20).
+       01  amtIn             PIC S9(12)V99.
+
+       PROCEDURE DIVISION USING BY VALUE historyFile, historySeqPath,
+               invoiceIn, dateIn, refIn, journalIn, userIn, descIn,
+               amtIn.
+           SET hID2 to historyFile
+           if hOpenSW2 = ZERO
+               open I-O HistFile2
+               if hStatus2 not = "00" and hStatus2 not = "05"
+                   display "AddHistoryRecord: open fail " hStatus2
+                   stop run
+               end-if
+               move 1 to hOpenSW2
+           END-IF
+
+      *    HistFile2's next available relative key is tracked as a
+      *    high-water mark in SeqFile2 instead of being found by
+      *    scanning from key 1 - a random-key scan stops dead at the
+      *    first unused slot, which is exactly what PurgeHistory
+      *    deliberately leaves behind at every purged record, so the
+      *    scan would silently hand a purged record's old key to a
+      *    brand-new, unrelated transaction.
+           SET seqID2 to historySeqPath
+           move 1 to seqRelkey2
+           open I-O SeqFile2
+           if seqStatus2 not = "00" and seqStatus2 not = "05"
+               display "AddHistoryRecord: open seq fail " seqStatus2
+               stop run
+           end-if
+           if seqStatus2 = "05"
+               move zero to seqNextKey2
+               write seqRec2
+               if seqStatus2 not = "00"
+                   display "AddHistoryRecord: seq init fail " seqStatus2
+                   stop run
+               end-if
+           else
+               read SeqFile2
+               if seqStatus2 not = "00"
+                   display "AddHistoryRecord: seq read fail " seqStatus2
+                   stop run
+               end-if
+           end-if
+           add 1 to seqNextKey2
+           move seqNextKey2 to hRelkey2
+
+           move zero            to histGen
+           move hRelkey2         to histSub
+           move invoiceIn       to histInv
+           move dateIn           to histDate
+           move refIn            to histRef
+           move journalIn        to histJr
+           move userIn           to histIntroUser
+           move dateIn           to histIntroDate
+           move descIn           to histDesc
+           move amtIn            to histAmt
+           move space             to histExtra
+           move zero              to histLinkSub
+           write histRec
+           end-write
+           if hStatus2 not = "00"
+               display "AddHistoryRecord: write fail " hStatus2
+               stop run
+           end-if
+
+           close HistFile2
+           move zero to hOpenSW2
+       END METHOD ADDHISTORYRECORD.
+
+
+       METHOD-ID. REVERSEHISTORYRECORD AS "ReverseHistoryRecord".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OrigInv        PIC 9(12).
+       01  WS-OrigDate       PIC 9(8).
+       01  WS-OrigRef        PIC 9(9).
+       01  WS-OrigJr         PIC 9(3).
+       01  WS-OrigDesc       PIC X(20).
+       01  WS-OrigAmt        PIC S9(12)V99.
+
+       LINKAGE SECTION.
+       01  historyFile       OBJECT REFERENCE CLASS-STRING.
+       01  historySeqPath    OBJECT REFERENCE CLASS-STRING.
+       01  origHistSub       PIC 9(12).
+       01  userIn            PIC 9(3).
+       01  dateIn            PIC 9(8).
+
+       PROCEDURE DIVISION USING BY VALUE historyFile, historySeqPath,
+               origHistSub, userIn, dateIn.
+           SET hID2 to historyFile
+           if hOpenSW2 = ZERO
+               open I-O HistFile2
+               if hStatus2 not = "00" and hStatus2 not = "05"
+                   display "ReverseHistoryRecord: open fail " hStatus2
+                   stop run
+               end-if
+               move 1 to hOpenSW2
+           END-IF
+
+      *    HistFile2's relative key equals histSub (see
+      *    AddHistoryRecord) so the original record can be read
+      *    directly.
+           move origHistSub to hRelkey2
+           read HistFile2
+             invalid key
+               display "ReverseHistoryRecord: not found " hRelkey2
+               stop run
+           end-read
+           move histInv  to WS-OrigInv
+           move histDate to WS-OrigDate
+           move histRef  to WS-OrigRef
+           move histJr   to WS-OrigJr
+           move histDesc to WS-OrigDesc
+           move histAmt  to WS-OrigAmt
+
+      *    next available relative key comes from the same SeqFile2
+      *    high-water mark AddHistoryRecord uses, not a scan - see the
+      *    comment there for why a scan would reuse a purged hole.
+           SET seqID2 to historySeqPath
+           move 1 to seqRelkey2
+           open I-O SeqFile2
+           if seqStatus2 not = "00" and seqStatus2 not = "05"
+               display "ReverseHistoryRecord: open seq fail " seqStatus2
+               stop run
+           end-if
+           if seqStatus2 = "05"
+               move zero to seqNextKey2
+               write seqRec2
+               if seqStatus2 not = "00"
+                   display "ReverseHistoryRecord: seq init fail "
+                       seqStatus2
+                   stop run
+               end-if
+           else
+               read SeqFile2
+               if seqStatus2 not = "00"
+                   display "ReverseHistoryRecord: seq read fail "
+                       seqStatus2
+                   stop run
+               end-if
+           end-if
+           add 1 to seqNextKey2
+           move seqNextKey2 to hRelkey2
+
+           move zero          to histGen
+           move hRelkey2        to histSub
+           move WS-OrigInv     to histInv
+           move dateIn         to histDate
+           move WS-OrigRef     to histRef
+           move WS-OrigJr      to histJr
+           move userIn         to histIntroUser
+           move dateIn         to histIntroDate
+           move WS-OrigDesc    to histDesc
+           compute histAmt = WS-OrigAmt * -1
+           move "RVSL"         to histExtra
+           move origHistSub    to histLinkSub
+           write histRec
+           end-write
+           if hStatus2 not = "00"
+               display "ReverseHistoryRecord: write fail " hStatus2
+               stop run
+           end-if
+
+           rewrite seqRec2
+           if seqStatus2 not = "00"
+               display "ReverseHistoryRecord: seq write fail " seqStatus2
+               stop run
+           end-if
+           close SeqFile2
+
+           close HistFile2
+           move zero to hOpenSW2
+       END METHOD REVERSEHISTORYRECORD.
+
+       METHOD-ID. PURGEHISTORY AS "PurgeHistory".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-EOF            pic A(1).
+
+       LINKAGE SECTION.
+       01  historyFilePath   OBJECT REFERENCE CLASS-STRING.
+       01  purgeFilePath     OBJECT REFERENCE CLASS-STRING.
+       01  cutoffDateIn      PIC 9(8).
+
+       PROCEDURE DIVISION USING BY VALUE historyFilePath, purgeFilePath,
+               cutoffDateIn.
+           SET hID2 to historyFilePath
+           SET pID2 to purgeFilePath
+           if hOpenSW2 = ZERO
+               open INPUT HistFile2
+               if hStatus2 not = "00" and hStatus2 not = "05"
+                   display "PurgeHistory: open hist fail " hStatus2
+                   stop run
+               end-if
+               move 1 to hOpenSW2
+           end-if
+           open OUTPUT PurgeFile2
+           if pStatus2 not = "00"
+               display "PurgeHistory: open purge fail " pStatus2
+               stop run
+           end-if
+
+      *    Sequential START/READ NEXT, not a key-by-key random read, so
+      *    a dead slot mid-file does not stop the scan early the way a
+      *    relative-key random read would.
+           move 1 to hRelkey2
+           move "N" to WS-EOF
+           start HistFile2 key is not less than hRelkey2
+             invalid key
+               move "Y" to WS-EOF
+           end-start
+           perform until WS-EOF = "Y"
+               read HistFile2 next record
+                 at end
+                   move "Y" to WS-EOF
+                 not at end
+                   if histIntroDate >= cutoffDateIn
+      *                PurgeFile2 keeps HistFile2's own relative-key
+      *                numbering for every survivor instead of
+      *                compacting into a fresh 1..N sequence, so that
+      *                swapping it in as the live history file does not
+      *                strand DayFile's trailer/checkpoint bookmarks or
+      *                any surviving reversal's histLinkSub - all of
+      *                which are absolute pointers into this same key
+      *                space.
+                       move hRelkey2 to pRelkey2
+                       write purgeRec from histRec
+                       end-write
+                       if pStatus2 not = "00"
+                           display "PurgeHistory: write fail " pStatus2
+                           stop run
+                       end-if
+                   end-if
+               end-read
+           end-perform
+
+           if hOpenSW2 not = ZERO
+               close HistFile2
+               move zero to hOpenSW2
+           end-if
+           close PurgeFile2
+       END METHOD PURGEHISTORY.
+
+
        METHOD-ID. CONVERTHISTORYDAY AS "ConvertHistoryDay".
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -150,27 +513,126 @@
        
        
        01 WS-CountOff PIC 9(9) COMP-5 VALUE ZERO.
-       
-           
+
+
        01  WS-EOF               pic A(1).
        01  wDayRow              pic 9(9) value ZERO.
-       
+       01  WS-DetailCount       pic 9(9) value ZERO.
+       01  WS-StartKey          pic 9(8) COMP-5 value zero.
+       01  WS-LastGoodKey       pic 9(8) COMP-5 value zero.
+       01  WS-TrailerExists     pic x value "N".
+       01  WS-CKPT-COUNT        PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-CKPT-INTERVAL     PIC 9(9) COMP-5 VALUE 10000.
+       01  WS-HistRealCount     pic 9(9) value zero.
+
        LINKAGE SECTION.
        01  temp                 OBJECT REFERENCE CLASS-STRING.
        01  ret                  OBJECT REFERENCE CLASS-STRING.
        01  historyFilePath      OBJECT REFERENCE CLASS-STRING.
        01  dayFilePath          OBJECT REFERENCE CLASS-STRING.
-       
-       PROCEDURE DIVISION USING BY VALUE historyFilePath, dayFilePath RETURNING ret.
+       01  checkpointFilePath   OBJECT REFERENCE CLASS-STRING.
+       01  userIdIn             PIC 9(3).
+       01  modeIn               PIC X(1).
+
+       PROCEDURE DIVISION USING BY VALUE historyFilePath, dayFilePath,
+               checkpointFilePath, userIdIn, modeIn RETURNING ret.
            MOVE zero to WS-CountOff
+           MOVE zero to WS-StartKey
+           MOVE "N" to WS-EOF
+           MOVE zero to WS-DetailCount
+           MOVE zero to WS-CKPT-COUNT
+           MOVE zero to WS-LastGoodKey
+           MOVE "N" to WS-TrailerExists
+           MOVE zero to WS-HistRealCount
            SET hID2 to historyFilePath
            SET dID to dayFilePath
-           
+           SET ckID2 to checkpointFilePath
+
            if hOpenSW2 = ZERO
                open INPUT HistFile2
-               open OUTPUT DayFile
+               if hStatus2 not = "00" and hStatus2 not = "05"
+                   display "ConvertHistoryDay: open2 fail " hStatus2
+                   stop run
+               end-if
+
+      *        checkpoint file carries the last hRelkey2 successfully
+      *        converted so an abended run can resume without
+      *        reprocessing (and re-writing) everything done so far.
+               move 1 to ckRelkey2
+               open I-O CkptFile2
+               if ckStatus2 not = "00" and ckStatus2 not = "05"
+                   display "ConvertHistoryDay: open ckpt fail " ckStatus2
+                   stop run
+               end-if
+               if ckStatus2 = "05"
+                   move zero to ckptHrelkey2
+                   move "N" to ckptTrailerFlag
+                   write ckptRec2
+                   if ckStatus2 not = "00"
+                       display "ConvertHistoryDay: ckpt init fail "
+                           ckStatus2
+                       stop run
+                   end-if
+               else
+                   read CkptFile2
+                   if ckStatus2 not = "00"
+                       display "ConvertHistoryDay: ckpt read fail "
+                           ckStatus2
+                       stop run
+                   end-if
+               end-if
+
+               if modeIn = "I"
+      *            incremental run - resume after the prior run's
+      *            trailer high-water mark instead of rebuilding. The
+      *            probe read also tells us whether a trailer already
+      *            exists, which decides write-vs-rewrite at the end.
+                   open I-O DayFile
+                   if dStatus not = "00" and dStatus not = "05"
+                       display "ConvertHistoryDay: open fail" dStatus
+                       stop run
+                   end-if
+                   move userIdIn to dayUser
+                   move 0        to dayRow
+                   read DayFile
+                     invalid key
+                       move zero to WS-StartKey
+                       move "N" to WS-TrailerExists
+                     not invalid key
+                       move daySub to WS-StartKey
+                       move "Y" to WS-TrailerExists
+                   end-read
+               else
+                   if modeIn = "R"
+      *                restart after an abend - DayFile already holds
+      *                whatever this run wrote before it went down, so
+      *                it is extended rather than recreated, and
+      *                HistFile2 resumes from the checkpoint instead of
+      *                relative record 1. EXTEND mode cannot READ to
+      *                probe for an existing trailer, so whether one
+      *                exists comes from the checkpoint record, which
+      *                is only flagged once a trailer write succeeds.
+                       open EXTEND DayFile
+                       if dStatus not = "00"
+                           display "ConvertHistoryDay: open fail"
+                               dStatus
+                           stop run
+                       end-if
+                       move ckptHrelkey2 to WS-StartKey
+                       move ckptTrailerFlag to WS-TrailerExists
+                   else
+                       open OUTPUT DayFile
+                       if dStatus not = "00"
+                           display "ConvertHistoryDay: open fail"
+                               dStatus
+                           stop run
+                       end-if
+                       move "N" to WS-TrailerExists
+                   end-if
+               end-if
            END-IF
-           MOVE zero TO hRelkey2
+           MOVE WS-StartKey TO hRelkey2
+           MOVE WS-StartKey TO WS-LastGoodKey
            PERFORM until WS-EOF = "Y"
                add 1 to hRelkey2
                add 1 to wDayRow
@@ -179,9 +641,14 @@
                INVALID KEY
                    MOVE "Y" to WS-EOF
                NOT INVALID KEY
+                   if hStatus2 not = "00"
+                       display "ConvertHistoryDay: read fail " hStatus2
+                       stop run
+                   end-if
+                   move hRelkey2 to WS-LastGoodKey
       *            move hRelkey to wDayRow
-                   move 1   to dayUser
-                   move hRelkey2         to dayRow 
+                   move userIdIn to dayUser
+                   move hRelkey2         to dayRow
                    move WS-histGen  to dayGen
                    move WS-histSub  to daySub 
                    move WS-histInv  to dayInv 
@@ -210,20 +677,37 @@
                    
                    write dayRec
                    end-write
+                   if dStatus not = "00"
+                       display "ConvertHistoryDay: write fail " dStatus
+                       stop run
+                   end-if
+                   unlock DayFile
+                   add 1 to WS-DetailCount
       *            if wDayRow = 2
       *                exit PERFORM
       *            END-IF
-                   
+
+                   add 1 to WS-CKPT-COUNT
+                   if WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+                       move WS-LastGoodKey to ckptHrelkey2
+                       rewrite ckptRec2
+                       if ckStatus2 not = "00"
+                           display "ConvertHistoryDay: ckpt write fail "
+                               ckStatus2
+                           stop run
+                       end-if
+                       move zero to WS-CKPT-COUNT
+                   end-if
+
                END-READ
       
            END-PERFORM.
            
-      *    SUBTRACT 1 from hRelkey
       * Set record zero SUB field to the total amount of records for this user
-           move 1                   to dayUser
+           move userIdIn            to dayUser
            move 0                   to dayRow
            move 0                   to dayGen
-           move hRelkey2             to daySub
+           move WS-LastGoodKey       to daySub
            move 0                   to dayDate
            move 0                   to dayRef
            move 0                   to dayJr
@@ -233,62 +717,287 @@
            move space               to dayExtra
            move 0                   to dayIntroUser
            move 0                   to dayIntroDate
-           write dayRec
-           end-write
-               
-                   
+           if WS-TrailerExists = "Y"
+               rewrite dayRec
+               end-rewrite
+           else
+               write dayRec
+               end-write
+           end-if
+           if dStatus not = "00"
+               display "ConvertHistoryDay: trailer fail " dStatus
+               stop run
+           end-if
+           unlock DayFile
+
+      *    control-total check - WS-DetailCount only proves how many
+      *    rows this run's own loop wrote, which is no check at all if
+      *    that loop stopped early (e.g. a dead relative-record slot
+      *    mid-file trips INVALID KEY the same as true EOF does). Count
+      *    HistFile2's real records over the same range independently,
+      *    the way ReadHistory already does it - START plus sequential
+      *    READ NEXT skips over gaps instead of stopping at the first
+      *    one - and compare that to what was actually converted.
+           move WS-StartKey to hRelkey2
+           add 1 to hRelkey2
+           move zero to WS-HistRealCount
+           move "N" to WS-EOF
+           start HistFile2 key is not less than hRelkey2
+             invalid key
+               move "Y" to WS-EOF
+           end-start
+           perform until WS-EOF = "Y"
+               read HistFile2 next record
+                 at end
+                   move "Y" to WS-EOF
+                 not at end
+                   add 1 to WS-HistRealCount
+               end-read
+           end-perform
+
+           if WS-HistRealCount not = WS-DetailCount
+               display "ConvertHistoryDay: trailer out of balance "
+                   WS-HistRealCount " vs " WS-DetailCount
+           end-if
+
+           move WS-LastGoodKey to ckptHrelkey2
+           move "Y" to ckptTrailerFlag
+           rewrite ckptRec2
+           if ckStatus2 not = "00"
+               display "ConvertHistoryDay: ckpt write fail " ckStatus2
+               stop run
+           end-if
+
            CLOSE HistFile2.
            CLOSE DayFile.
+           CLOSE CkptFile2.
            move zero to hOpenSW2.
-       
+
        END METHOD CONVERTHISTORYDAY.
        
        
        METHOD-ID. READDAY AS "ReadDay".
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  ss               OBJECT REFERENCE CLASS-STRING.
-      
-       01  wChar            pic x value space. 
+       01  wChar            pic x value space.
        01  WS-EOF           pic A(1).
-       01  WS-NUMERICamt    pic S9(12)V99.
+       01  WS-DayLine       pic x(120).
+       01  WS-EditAmt2      pic -(11)9.99.
+       01  rowString        OBJECT REFERENCE CLASS-STRING.
        01  tCount           pic 9(9) value ZERO.
-       
+
        LINKAGE SECTION.
-       01  startposition    PIC S9(9) COMP-5. *>OBJECT REFERENCE CLASS-STRING.
-       01  endposition      PIC S9(9) COMP-5. *>OBJECT REFERENCE CLASS-STRING.
-       01  ret              OBJECT REFERENCE CLASS-STRING.
+       01  startposition    PIC 9(8).
+       01  endposition      PIC 9(8).
+       01  dayList          OBJECT REFERENCE CLASS-HISTORYLIST.
        01  dayFilePath      OBJECT REFERENCE CLASS-STRING.
-       
-       PROCEDURE DIVISION USING BY VALUE dayFilePath, startposition, endposition.
+       01  userIdIn         PIC 9(3).
+
+       PROCEDURE DIVISION USING BY VALUE dayFilePath, startposition,
+               endposition, userIdIn RETURNING dayList.
            SET dID to dayFilePath
+           INVOKE CLASS-HISTORYLIST "new" RETURNING dayList
            if dOpenSW = ZERO
                open INPUT DayFile
+               if dStatus not = "00" and dStatus not = "05"
+                   display "ReadDay: open fail " dStatus
+                   stop run
+               end-if
+               move 1 to dOpenSW
            END-IF
-           move low-value to dayRec
-           START DAYFILE KEY is not < dayKey1
+           MOVE startposition to dayDate
+           START DAYFILE KEY is not < dayDate
              invalid key
                move "Y" to WS-EOF
                close DayFile
                move zero to dOpenSW
-               exit method         
+               exit method
            end-start
            perform until WS-EOF = "Y"
-               move 1 to DayUser
-               move 1 to DayRow
-               READ DAYFILE next record at END
+               READ DAYFILE next record WITH LOCK at END
                    MOVE "Y" to WS-EOF
-                   exit perform 
+                   exit perform
+               NOT AT END
+                   if dStatus not = "00"
+                       display "ReadDay: read fail " dStatus
+                       stop run
+                   end-if
                end-read
-               add 1 to tCount 
-      *         SET ss to dtoobjectLIST::"Add" (dtoobject)
+               if dayDate > endposition
+                   move "Y" to WS-EOF
+               else
+                   if dayUser = userIdIn and dayRow not = 0
+                       add 1 to tCount
+      *                hand each in-range record back to the caller as
+      *                a delimited row, same idiom ReadHistory uses, so
+      *                a reconciliation report can actually see the
+      *                transactions instead of just their count.
+      *                dayRow = 0 is ConvertHistoryDay's per-user
+      *                control/trailer record (see ExportDayFile) and
+      *                has no business showing up as a transaction.
+                       move dayAmt to WS-EditAmt2
+                       STRING
+                           dayGen        DELIMITED BY SIZE
+                           ","           DELIMITED BY SIZE
+                           daySub        DELIMITED BY SIZE
+                           ","           DELIMITED BY SIZE
+                           dayInv        DELIMITED BY SIZE
+                           ","           DELIMITED BY SIZE
+                           dayDate       DELIMITED BY SIZE
+                           ","           DELIMITED BY SIZE
+                           dayRef        DELIMITED BY SIZE
+                           ","           DELIMITED BY SIZE
+                           dayJr         DELIMITED BY SIZE
+                           ","           DELIMITED BY SIZE
+                           dayUser       DELIMITED BY SIZE
+                           ","           DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-EditAmt2) DELIMITED BY SIZE
+                           ","           DELIMITED BY SIZE
+                           dayDesc       DELIMITED BY SIZE
+                           INTO WS-DayLine
+                       END-STRING
+                       SET rowString to WS-DayLine
+                       INVOKE dayList "Add" USING BY VALUE rowString
+                   end-if
+               end-if
+               unlock DayFile
            end-perform
            CLOSE DayFile
            move zero to dOpenSW
            .
-                    
+
        END METHOD READDAY.
-       
+
+
+       METHOD-ID. EXPORTDAYFILE AS "ExportDayFile".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-EOF            pic A(1).
+       01  WS-EditAmt        pic -(11)9.99.
+
+       LINKAGE SECTION.
+       01  dayFilePath       OBJECT REFERENCE CLASS-STRING.
+       01  exportFilePath    OBJECT REFERENCE CLASS-STRING.
+
+       PROCEDURE DIVISION USING BY VALUE dayFilePath, exportFilePath.
+           SET dID to dayFilePath
+           SET exID2 to exportFilePath
+
+           if dOpenSW = ZERO
+               open INPUT DayFile
+               if dStatus not = "00" and dStatus not = "05"
+                   display "ExportDayFile: open day fail " dStatus
+                   stop run
+               end-if
+               move 1 to dOpenSW
+           end-if
+           open OUTPUT ExportFile2
+           if exStatus2 not = "00"
+               display "ExportDayFile: open export fail " exStatus2
+               stop run
+           end-if
+
+           move low-values to dayKey1
+           START DAYFILE KEY is not < dayKey1
+             invalid key
+               move "Y" to WS-EOF
+           end-start
+
+           perform until WS-EOF = "Y"
+               READ DAYFILE next record at END
+                   move "Y" to WS-EOF
+               NOT AT END
+                   if dStatus not = "00"
+                       display "ExportDayFile: read fail " dStatus
+                       stop run
+                   end-if
+      *            dayRow = 0 is ConvertHistoryDay's per-user control
+      *            total, not a transaction - skip it so it does not
+      *            land in the GL feed as a bogus zero-amount line.
+                   if dayRow not = 0
+                       move dayAmt to WS-EditAmt
+                       STRING
+                           dayUser      DELIMITED BY SIZE
+                           ","          DELIMITED BY SIZE
+                           dayRow       DELIMITED BY SIZE
+                           ","          DELIMITED BY SIZE
+                           dayGen       DELIMITED BY SIZE
+                           ","          DELIMITED BY SIZE
+                           daySub       DELIMITED BY SIZE
+                           ","          DELIMITED BY SIZE
+                           dayInv       DELIMITED BY SIZE
+                           ","          DELIMITED BY SIZE
+                           dayDate      DELIMITED BY SIZE
+                           ","          DELIMITED BY SIZE
+                           dayRef       DELIMITED BY SIZE
+                           ","          DELIMITED BY SIZE
+                           dayJr        DELIMITED BY SIZE
+                           ","          DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-EditAmt) DELIMITED BY SIZE
+                           ","          DELIMITED BY SIZE
+                           dayDesc      DELIMITED BY SIZE
+                           INTO exportRec2
+                       END-STRING
+                       write exportRec2
+                       if exStatus2 not = "00"
+                           display "ExportDayFile: write fail " exStatus2
+                           stop run
+                       end-if
+                   end-if
+               end-read
+           end-perform
+
+           if dOpenSW not = ZERO
+               CLOSE DayFile
+               move zero to dOpenSW
+           end-if
+           CLOSE ExportFile2
+           .
+
+       END METHOD EXPORTDAYFILE.
+
+       METHOD-ID. GETRUNMODE AS "GetRunMode".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  checkpointFilePath   OBJECT REFERENCE CLASS-STRING.
+       01  runModeOut           pic x.
+
+      *    Tells the caller which ConvertHistoryDay modeIn to use next,
+      *    based on the checkpoint file's own trailer flag, instead of
+      *    leaving every caller to hand-pick "F"/"I"/"R":
+      *      - no checkpoint file yet          -> "F" (first full run)
+      *      - checkpoint's trailer flag = "Y" -> "I" (prior run ended
+      *        cleanly; pick up from its trailer high-water mark)
+      *      - checkpoint's trailer flag = "N" -> "R" (prior run
+      *        abended before writing its trailer; resume it)
+       PROCEDURE DIVISION USING BY VALUE checkpointFilePath
+               RETURNING runModeOut.
+           SET ckID2 to checkpointFilePath
+           move 1 to ckRelkey2
+           open INPUT CkptFile2
+           if ckStatus2 = "05"
+               move "F" to runModeOut
+           else
+               if ckStatus2 not = "00"
+                   display "GetRunMode: open ckpt fail " ckStatus2
+                   stop run
+               end-if
+               read CkptFile2
+               if ckStatus2 not = "00"
+                   display "GetRunMode: ckpt read fail " ckStatus2
+                   stop run
+               end-if
+               if ckptTrailerFlag = "Y"
+                   move "I" to runModeOut
+               else
+                   move "R" to runModeOut
+               end-if
+           end-if
+           close CkptFile2
+       END METHOD GETRUNMODE.
+
        END OBJECT.
       
        END CLASS CLASS-1.
\ No newline at end of file
