@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYDRIVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+           CLASS CLASS-1 AS "TestClass2.Class1"
+           CLASS CLASS-STRING AS "System.String"
+           CLASS CLASS-HISTORYLIST AS "System.Collections.ArrayList"
+           .
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    DAYCFG resolves to the environment variable DAYCFG when one
+      *    is set (so test/training/production runs can each point at
+      *    their own config), otherwise to a file literally named
+      *    DAYCFG in the run directory. Either way it is OPTIONAL - no
+      *    config present just means the built-in defaults below apply.
+           Select OPTIONAL DayCfgFile
+               Assign to "DAYCFG"
+               Organization is line sequential
+               file status is cfgStatus.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  DayCfgFile.
+       01  cfgLine               pic x(255).
+
+       WORKING-STORAGE SECTION.
+
+       01  dayProcessor      OBJECT REFERENCE CLASS-1.
+       01  historyPath       OBJECT REFERENCE CLASS-STRING.
+       01  dayPath           OBJECT REFERENCE CLASS-STRING.
+       01  checkpointPath    OBJECT REFERENCE CLASS-STRING.
+       01  ret               OBJECT REFERENCE CLASS-STRING.
+       01  historyList       OBJECT REFERENCE CLASS-HISTORYLIST.
+       01  dayList           OBJECT REFERENCE CLASS-HISTORYLIST.
+       01  userIdIn          PIC 9(3) VALUE 1.
+       01  modeIn            PIC X(1) VALUE "F".
+       01  WS-RunModeChar    PIC X.
+       01  startposition     PIC 9(8) VALUE ZERO.
+       01  endposition       PIC 9(8) VALUE 99999999.
+
+       01  cfgStatus         pic xx.
+       01  cfgEOF            pic a(1) value "N".
+       01  WS-HistPathText   pic x(255) value "C:\Sam\MFG.h10".
+       01  WS-DayPathText    pic x(255) value "C:\TRS\trs.Day".
+       01  WS-CkptPathText   pic x(255) value "C:\TRS\trs.Ckpt".
+       01  WS-UserIdText     pic x(3) value "001".
+       01  WS-EnvOverride    pic x(255).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *    one object instance is enough - ReadHistory,
+      *    ConvertHistoryDay and ReadDay each open what they need and
+      *    close it again before returning, so hOpenSW2/dOpenSW are
+      *    never left stale between these calls as long as they run in
+      *    this order on the same history/day file pair.
+           INVOKE CLASS-1 "new" RETURNING dayProcessor
+
+      *    startup config: a DAYCFG file (three lines - history path,
+      *    day path, checkpoint path) overrides the built-in defaults,
+      *    and per-path environment variables override the config file.
+      *    This is read once, here, rather than leaving every caller to
+      *    remember to override Class1's own file-path fields. A
+      *    fourth line, the company/user id, rides along the same way
+      *    - a multi-company shop runs this driver once per company,
+      *    each with its own DAYCFG (or DAY_USERID/DAY_CKPTPATH
+      *    override) pointed at that company's own checkpoint and
+      *    history file, the same way file paths are already
+      *    externalized per run.
+           open INPUT DayCfgFile
+           if cfgStatus = "00"
+               read DayCfgFile into WS-HistPathText at end
+                   move "Y" to cfgEOF
+               end-read
+               if cfgEOF not = "Y"
+                   read DayCfgFile into WS-DayPathText at end
+                       move "Y" to cfgEOF
+                   end-read
+               end-if
+               if cfgEOF not = "Y"
+                   read DayCfgFile into WS-CkptPathText at end
+                       move "Y" to cfgEOF
+                   end-read
+               end-if
+               if cfgEOF not = "Y"
+                   read DayCfgFile into WS-UserIdText at end
+                       move "Y" to cfgEOF
+                   end-read
+               end-if
+               close DayCfgFile
+           end-if
+
+           move space to WS-EnvOverride
+           accept WS-EnvOverride from environment "DAY_HISTPATH"
+           if WS-EnvOverride not = space
+               move WS-EnvOverride to WS-HistPathText
+           end-if
+
+           move space to WS-EnvOverride
+           accept WS-EnvOverride from environment "DAY_DAYPATH"
+           if WS-EnvOverride not = space
+               move WS-EnvOverride to WS-DayPathText
+           end-if
+
+           move space to WS-EnvOverride
+           accept WS-EnvOverride from environment "DAY_CKPTPATH"
+           if WS-EnvOverride not = space
+               move WS-EnvOverride to WS-CkptPathText
+           end-if
+
+           move space to WS-EnvOverride
+           accept WS-EnvOverride from environment "DAY_USERID"
+           if WS-EnvOverride not = space
+               move WS-EnvOverride(1:3) to WS-UserIdText
+           end-if
+           move WS-UserIdText to userIdIn
+
+           SET historyPath    to WS-HistPathText
+           SET dayPath        to WS-DayPathText
+           SET checkpointPath to WS-CkptPathText
+
+           INVOKE dayProcessor "ReadHistory" USING historyPath
+               RETURNING historyList
+
+      *    pick "F"/"I"/"R" off the checkpoint's own trailer flag
+      *    instead of always rebuilding DayFile from scratch, so the
+      *    driver can make the incremental/restart decision itself
+      *    instead of leaving it to a separate hand-invoked call.
+           INVOKE dayProcessor "GetRunMode" USING checkpointPath
+               RETURNING WS-RunModeChar
+           move WS-RunModeChar to modeIn
+
+           INVOKE dayProcessor "ConvertHistoryDay" USING historyPath,
+               dayPath, checkpointPath, userIdIn, modeIn RETURNING ret
+
+           INVOKE dayProcessor "ReadDay" USING dayPath, startposition,
+               endposition, userIdIn RETURNING dayList
+
+           STOP RUN.
