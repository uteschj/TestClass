@@ -5,6 +5,7 @@
        SPECIAL-NAMES.
        REPOSITORY.
            CLASS CLASS-STRING AS "System.String"
+           CLASS CLASS-HISTORYLIST AS "System.Collections.ArrayList"
            .
        OBJECT.
        
@@ -17,22 +18,44 @@
                Organization is relative access mode is dynamic
                relative key is hRelkey  file status is hStatus.
       *        Lock mode is MANUAL with lock on MULTIPLE RECORDS.
-               
-       
+
+           Select OPTIONAL PurgeFile
+               Assign to pID
+               Organization is relative access mode is dynamic
+               relative key is pRelkey  file status is pStatus.
+
+           Select OPTIONAL SeqFile
+               Assign to seqID
+               Organization is relative access mode is dynamic
+               relative key is seqRelkey  file status is seqStatus.
+
        DATA DIVISION.
-       
+
        File SECTION.
-          
+
        FD  HistFile.
        COPY TSFDHIST.
-       
+
+       FD  PurgeFile.
+       COPY TSFDHIST REPLACING LEADING ==hist== BY ==purge==.
+
+       FD  SeqFile.
+       01  seqRec.
+         02  seqNextKey         PIC 9(8) COMP-5.
+
        WORKING-STORAGE SECTION.
-       
+
        01  hRelkey          PIC 9(8) COMP-5.
        01  hStatus          pic 9(2) value zero.
        01  hID              pic x(255) value space.
-       01  hOpenSW          pic 9 comp-5 value zero.     
-         
+       01  hOpenSW          pic 9 comp-5 value zero.
+       01  pRelkey          PIC 9(8) COMP-5.
+       01  pStatus          pic 9(2) value zero.
+       01  pID              pic x(255) value space.
+       01  seqRelkey        PIC 9(8) COMP-5.
+       01  seqStatus        pic 9(2) value zero.
+       01  seqID            pic x(255) value space.
+
        PROCEDURE DIVISION.
       
        METHOD-ID. READHISTORY AS "ReadHistory".
@@ -40,33 +63,79 @@
        WORKING-STORAGE SECTION.
        01  wChar            pic x value space.
        01  WS-EOF           pic A(1).
-       
+       01  WS-HistLine      pic x(120).
+       01  WS-EditAmt       pic -(11)9.99.
+       01  rowString        OBJECT REFERENCE CLASS-STRING.
+
        LINKAGE SECTION.
-       01  ret                  OBJECT REFERENCE CLASS-STRING.
+       01  historyList          OBJECT REFERENCE CLASS-HISTORYLIST.
        01  historyFile          OBJECT REFERENCE CLASS-STRING.
-      
-       PROCEDURE DIVISION USING BY VALUE historyFile  RETURNING ret.
+
+       PROCEDURE DIVISION USING BY VALUE historyFile
+               RETURNING historyList.
            SET hID to historyFile
-           set ret to "finished"    
+           INVOKE CLASS-HISTORYLIST "new" RETURNING historyList
            if hOpenSW = ZERO
                open input HistFile
+               if hStatus not = "00" and hStatus not = "05"
+                   display "ReadHistory: open failed, status " hStatus
+                   stop run
+               end-if
                move 1 to hOpenSW
-           END-IF    
-               move 1 to hRelkey 
+           END-IF
+               move 1 to hRelkey
                start histFile key = hRelkey
-                 invalid KEY    
+                 invalid KEY
                    move "Y" to ws-eof
                    CLOSE HistFile
-                   move zero to hOpenSW    
-               end-start 
-           
-           PERFORM until WS-EOF = "Y"   
-               READ HistFile next record at end 
+                   move zero to hOpenSW
+               end-start
+
+           PERFORM until WS-EOF = "Y"
+               READ HistFile next record at end
                    MOVE "Y" to WS-EOF
-      *                CLOSE HistFile
-                       exit method
+               NOT AT END
+                   if hStatus not = "00"
+                       display "ReadHistory: read fail " hStatus
+                       stop run
+                   end-if
+      *            hand each record back to the caller as a delimited
+      *            row so it can build a report or feed a grid, instead
+      *            of this method only being useful for counting.
+      *            histAmt is signed DISPLAY (overpunched sign in its
+      *            last byte) - STRING it straight in and a negative
+      *            amount comes out as a mangled digit, not a minus
+      *            sign, so move it through a numeric-edited field
+      *            first.
+                   move histAmt to WS-EditAmt
+                   STRING
+                       histGen       DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histSub       DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histInv       DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histDate      DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histRef       DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histJr        DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histIntroUser DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EditAmt) DELIMITED BY SIZE
+                       ","           DELIMITED BY SIZE
+                       histDesc      DELIMITED BY SIZE
+                       INTO WS-HistLine
+                   END-STRING
+                   SET rowString to WS-HistLine
+                   INVOKE historyList "Add" USING BY VALUE rowString
                END-READ
            END-PERFORM
+           if hOpenSW not = ZERO
+               CLOSE HistFile
+               move zero to hOpenSW
+           end-if
        END METHOD READHISTORY.
        
        METHOD-ID. CREATEHISTORY AS "CreateHistory".
@@ -82,6 +151,10 @@
            SET hID to historyFile
            if hOpenSW = ZERO
                open output HistFile
+               if hStatus not = "00"
+                   display "CreateHistory: open failed, status " hStatus
+                   stop run
+               end-if
            END-IF
            move zero to hrelkey
            perform until hRelkey = 10000000
@@ -97,13 +170,279 @@
                MOVE "Description"   to histDesc
                MOVE 8.99            to histAmt
                MOVE "Extra"         to histExtra
+               MOVE zero            to histLinkSub
                write histRec
                end-write
+               if hStatus not = "00"
+                   display "CreateHistory: write fail " hStatus
+                   stop run
+               end-if
            END-PERFORM.
-      
+
            close HistFile
-           move zero to hOpenSW         
+           move zero to hOpenSW
        END METHOD CREATEHISTORY.
+
+
+       METHOD-ID. ADDHISTORYRECORD AS "AddHistoryRecord".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  historyFile       OBJECT REFERENCE CLASS-STRING.
+       01  historySeqPath    OBJECT REFERENCE CLASS-STRING.
+       01  invoiceIn         PIC 9(12).
+       01  dateIn            PIC 9(8).
+       01  refIn             PIC 9(9).
+       01  journalIn         PIC 9(3).
+       01  userIn            PIC 9(3).
+       01  descIn            PIC X(20).
+       01  amtIn             PIC S9(12)V99.
+
+       PROCEDURE DIVISION USING BY VALUE historyFile, historySeqPath,
+               invoiceIn, dateIn, refIn, journalIn, userIn, descIn,
+               amtIn.
+           SET hID to historyFile
+           if hOpenSW = ZERO
+               open I-O HistFile
+               if hStatus not = "00" and hStatus not = "05"
+                   display "AddHistoryRecord: open fail " hStatus
+                   stop run
+               end-if
+               move 1 to hOpenSW
+           END-IF
+
+      *    HistFile's next available relative key is tracked as a
+      *    high-water mark in SeqFile instead of being found by
+      *    scanning from key 1 - a random-key scan stops dead at the
+      *    first unused slot, which is exactly what PurgeHistory
+      *    deliberately leaves behind at every purged record, so the
+      *    scan would silently hand a purged record's old key to a
+      *    brand-new, unrelated transaction.
+           SET seqID to historySeqPath
+           move 1 to seqRelkey
+           open I-O SeqFile
+           if seqStatus not = "00" and seqStatus not = "05"
+               display "AddHistoryRecord: open seq fail " seqStatus
+               stop run
+           end-if
+           if seqStatus = "05"
+               move zero to seqNextKey
+               write seqRec
+               if seqStatus not = "00"
+                   display "AddHistoryRecord: seq init fail " seqStatus
+                   stop run
+               end-if
+           else
+               read SeqFile
+               if seqStatus not = "00"
+                   display "AddHistoryRecord: seq read fail " seqStatus
+                   stop run
+               end-if
+           end-if
+           add 1 to seqNextKey
+           move seqNextKey to hRelkey
+
+           move zero            to histGen
+           move hRelkey          to histSub
+           move invoiceIn       to histInv
+           move dateIn           to histDate
+           move refIn            to histRef
+           move journalIn        to histJr
+           move userIn           to histIntroUser
+           move dateIn           to histIntroDate
+           move descIn           to histDesc
+           move amtIn            to histAmt
+           move space             to histExtra
+           move zero              to histLinkSub
+           write histRec
+           end-write
+           if hStatus not = "00"
+               display "AddHistoryRecord: write failed, status " hStatus
+               stop run
+           end-if
+
+           rewrite seqRec
+           if seqStatus not = "00"
+               display "AddHistoryRecord: seq write fail " seqStatus
+               stop run
+           end-if
+           close SeqFile
+
+           close HistFile
+           move zero to hOpenSW
+       END METHOD ADDHISTORYRECORD.
+
+       METHOD-ID. REVERSEHISTORYRECORD AS "ReverseHistoryRecord".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OrigInv        PIC 9(12).
+       01  WS-OrigDate       PIC 9(8).
+       01  WS-OrigRef        PIC 9(9).
+       01  WS-OrigJr         PIC 9(3).
+       01  WS-OrigDesc       PIC X(20).
+       01  WS-OrigAmt        PIC S9(12)V99.
+
+       LINKAGE SECTION.
+       01  historyFile       OBJECT REFERENCE CLASS-STRING.
+       01  historySeqPath    OBJECT REFERENCE CLASS-STRING.
+       01  origHistSub       PIC 9(12).
+       01  userIn            PIC 9(3).
+       01  dateIn            PIC 9(8).
+
+       PROCEDURE DIVISION USING BY VALUE historyFile, historySeqPath,
+               origHistSub, userIn, dateIn.
+           SET hID to historyFile
+           if hOpenSW = ZERO
+               open I-O HistFile
+               if hStatus not = "00" and hStatus not = "05"
+                   display "ReverseHistoryRecord: open fail " hStatus
+                   stop run
+               end-if
+               move 1 to hOpenSW
+           END-IF
+
+      *    HistFile's relative key equals histSub (see AddHistoryRecord)
+      *    so the original record can be read directly.
+           move origHistSub to hRelkey
+           read HistFile
+             invalid key
+               display "ReverseHistoryRecord: not found " hRelkey
+               stop run
+           end-read
+           move histInv  to WS-OrigInv
+           move histDate to WS-OrigDate
+           move histRef  to WS-OrigRef
+           move histJr   to WS-OrigJr
+           move histDesc to WS-OrigDesc
+           move histAmt  to WS-OrigAmt
+
+      *    next available relative key comes from the same SeqFile
+      *    high-water mark AddHistoryRecord uses, not a scan - see the
+      *    comment there for why a scan would reuse a purged hole.
+           SET seqID to historySeqPath
+           move 1 to seqRelkey
+           open I-O SeqFile
+           if seqStatus not = "00" and seqStatus not = "05"
+               display "ReverseHistoryRecord: open seq fail " seqStatus
+               stop run
+           end-if
+           if seqStatus = "05"
+               move zero to seqNextKey
+               write seqRec
+               if seqStatus not = "00"
+                   display "ReverseHistoryRecord: seq init fail "
+                       seqStatus
+                   stop run
+               end-if
+           else
+               read SeqFile
+               if seqStatus not = "00"
+                   display "ReverseHistoryRecord: seq read fail "
+                       seqStatus
+                   stop run
+               end-if
+           end-if
+           add 1 to seqNextKey
+           move seqNextKey to hRelkey
+
+           move zero          to histGen
+           move hRelkey        to histSub
+           move WS-OrigInv     to histInv
+           move dateIn         to histDate
+           move WS-OrigRef     to histRef
+           move WS-OrigJr      to histJr
+           move userIn         to histIntroUser
+           move dateIn         to histIntroDate
+           move WS-OrigDesc    to histDesc
+           compute histAmt = WS-OrigAmt * -1
+           move "RVSL"         to histExtra
+           move origHistSub    to histLinkSub
+           write histRec
+           end-write
+           if hStatus not = "00"
+               display "ReverseHistoryRecord: write fail " hStatus
+               stop run
+           end-if
+
+           rewrite seqRec
+           if seqStatus not = "00"
+               display "ReverseHistoryRecord: seq write fail " seqStatus
+               stop run
+           end-if
+           close SeqFile
+
+           close HistFile
+           move zero to hOpenSW
+       END METHOD REVERSEHISTORYRECORD.
+
+       METHOD-ID. PURGEHISTORY AS "PurgeHistory".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-EOF            pic A(1).
+
+       LINKAGE SECTION.
+       01  historyFilePath   OBJECT REFERENCE CLASS-STRING.
+       01  purgeFilePath     OBJECT REFERENCE CLASS-STRING.
+       01  cutoffDateIn      PIC 9(8).
+
+       PROCEDURE DIVISION USING BY VALUE historyFilePath, purgeFilePath,
+               cutoffDateIn.
+           SET hID to historyFilePath
+           SET pID to purgeFilePath
+           if hOpenSW = ZERO
+               open INPUT HistFile
+               if hStatus not = "00" and hStatus not = "05"
+                   display "PurgeHistory: open hist fail " hStatus
+                   stop run
+               end-if
+               move 1 to hOpenSW
+           end-if
+           open OUTPUT PurgeFile
+           if pStatus not = "00"
+               display "PurgeHistory: open purge fail " pStatus
+               stop run
+           end-if
+
+      *    Sequential START/READ NEXT, not a key-by-key random read, so
+      *    a dead slot mid-file does not stop the scan early the way a
+      *    relative-key random read would.
+           move 1 to hRelkey
+           move "N" to WS-EOF
+           start HistFile key is not less than hRelkey
+             invalid key
+               move "Y" to WS-EOF
+           end-start
+           perform until WS-EOF = "Y"
+               read HistFile next record
+                 at end
+                   move "Y" to WS-EOF
+                 not at end
+                   if histIntroDate >= cutoffDateIn
+      *                PurgeFile keeps HistFile's own relative-key
+      *                numbering for every survivor instead of
+      *                compacting into a fresh 1..N sequence, so that
+      *                swapping it in as the live history file does
+      *                not strand any surviving reversal's
+      *                histLinkSub, which is an absolute pointer into
+      *                this same key space.
+                       move hRelkey to pRelkey
+                       write purgeRec from histRec
+                       end-write
+                       if pStatus not = "00"
+                           display "PurgeHistory: write fail " pStatus
+                           stop run
+                       end-if
+                   end-if
+               end-read
+           end-perform
+
+           if hOpenSW not = ZERO
+               close HistFile
+               move zero to hOpenSW
+           end-if
+           close PurgeFile
+       END METHOD PURGEHISTORY.
        END OBJECT.
       
        END CLASS CLASS-1.
\ No newline at end of file
